@@ -0,0 +1,65 @@
+//ADDNUMJB JOB (ACCTNO),'ADDNUM DAILY BATCH',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* JOB:      ADDNUMJB
+//* PURPOSE:  NIGHTLY BATCH WINDOW FOR ADDNUM.  BACKS UP THE NUMBERS
+//*           MASTER BEFORE THE IN-PLACE UPDATE PASS, RUNS ADDNUM,
+//*           THEN ARCHIVES THE UPDATED MASTER TO A NEW GENERATION SO
+//*           PRIOR-DAY COPIES ARE RETAINED FOR HISTORY.
+//* HISTORY:  2026-08-08  INITIAL VERSION
+//*********************************************************************
+//*
+//BACKUP   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//MASTIN   DD  DSN=PROD.ADDNUM.NUMBERS,DISP=SHR
+//BACKUP1  DD  DSN=PROD.ADDNUM.BACKUP(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSIN    DD  *
+  REPRO INFILE(MASTIN) OUTFILE(BACKUP1)
+/*
+//*
+//*********************************************************************
+//* STEP RUNADD - EXECUTE ADDNUM AGAINST THE MASTER FILE.  ONLY RUNS
+//* IF THE BACKUP STEP ABOVE COMPLETED CLEAN.
+//*********************************************************************
+//RUNADD   EXEC PGM=ADDNUM,COND=(4,LT,BACKUP)
+//STEPLIB  DD  DSN=PROD.ADDNUM.LOADLIB,DISP=SHR
+//NUMBERS  DD  DSN=PROD.ADDNUM.NUMBERS,DISP=SHR
+//REPORT   DD  DSN=PROD.ADDNUM.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//REJECT   DD  DSN=PROD.ADDNUM.REJECT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=90,BLKSIZE=0)
+//CHECKPT  DD  DSN=PROD.ADDNUM.CHECKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=6,BLKSIZE=0)
+//AUDIT    DD  DSN=PROD.ADDNUM.AUDIT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=110,BLKSIZE=0)
+//GLFEED   DD  DSN=PROD.ADDNUM.GLFEED,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=41,BLKSIZE=0)
+//SYSOUT   DD  SYSOUT=*
+//*
+//*********************************************************************
+//* STEP ARCHIVE - ONLY RUNS IF RUNADD COMPLETED CLEAN.  KEEPS A
+//* GENERATION-DATED COPY OF THE POST-RUN MASTER FOR RETENTION.
+//*********************************************************************
+//ARCHIVE  EXEC PGM=IDCAMS,COND=(4,LT,RUNADD)
+//SYSPRINT DD  SYSOUT=*
+//MASTIN   DD  DSN=PROD.ADDNUM.NUMBERS,DISP=SHR
+//ARCHIVE1 DD  DSN=PROD.ADDNUM.ARCHIVE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSIN    DD  *
+  REPRO INFILE(MASTIN) OUTFILE(ARCHIVE1)
+/*
