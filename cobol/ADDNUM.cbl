@@ -4,41 +4,161 @@
        DATE-WRITTEN. 2026-01-08.
       *****************************************************************
       * PROGRAM: ADDNUM                                               *
-      * PURPOSE: READ TWO NUMBERS FROM INPUT FILE, ADD THEM,          *
-      *          AND WRITE THE SUM BACK TO THE SAME FILE              *
+      * PURPOSE: READ TWO NUMBERS AND A TRANSACTION CODE FROM THE     *
+      *          INPUT FILE, APPLY THE ADD/SUBTRACT/MULTIPLY/DIVIDE   *
+      *          OPERATION THE CODE CALLS FOR, AND WRITE THE RESULT   *
+      *          BACK TO THE SAME FILE                                *
       *****************************************************************
        
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE
-               ASSIGN TO "data/numbers.txt"
-               ORGANIZATION IS SEQUENTIAL
-               ACCESS MODE IS SEQUENTIAL
+               ASSIGN TO "NUMBERS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IN-TRANS-ID
                FILE STATUS IS WS-FILE-STATUS.
-       
+
+           SELECT REPORT-FILE
+               ASSIGN TO "REPORT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO "REJECT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT OPTIONAL AUDIT-FILE
+               ASSIGN TO "AUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OPTIONAL GL-FILE
+               ASSIGN TO "GLFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INPUT-RECORD.
+           05  IN-TRANS-ID     PIC X(6).
+           05  IN-TRANS-CODE   PIC X(1).
+               88  IN-TRANS-ADD        VALUE "A".
+               88  IN-TRANS-SUBTRACT   VALUE "S".
+               88  IN-TRANS-MULTIPLY   VALUE "M".
+               88  IN-TRANS-DIVIDE     VALUE "D".
+           05  FILLER          PIC X(1).
            05  IN-NUM1         PIC 9(5).
            05  FILLER          PIC X(1).
            05  IN-NUM2         PIC 9(5).
            05  FILLER          PIC X(1).
-           05  IN-SUM          PIC 9(6).
-       
+           05  IN-SUM          PIC S9(10).
+           05  FILLER          PIC X(1).
+           05  IN-GL-ACCOUNT   PIC X(6).
+
+       01  HEADER-RECORD.
+           05  HDR-ID          PIC X(6).
+           05  HDR-TYPE        PIC X(1).
+               88  HDR-IS-HEADER       VALUE "H".
+           05  FILLER          PIC X(1).
+           05  HDR-EXPECTED-CNT PIC 9(5).
+           05  FILLER          PIC X(1).
+           05  HDR-HASH-TOTAL  PIC 9(16).
+           05  FILLER          PIC X(7).
+
+       FD  REPORT-FILE.
+       01  RPT-RECORD          PIC X(60).
+
+       FD  REJECT-FILE.
+       01  REJ-RECORD          PIC X(90).
+
+       FD  CHECKPOINT-FILE.
+       01  CKP-RECORD          PIC X(6).
+
+       FD  AUDIT-FILE.
+       01  AUD-RECORD          PIC X(110).
+
+       FD  GL-FILE.
+       01  GL-RECORD.
+           05  GL-ACCOUNT      PIC X(6).
+           05  FILLER          PIC X(1).
+           05  GL-AMOUNT       PIC S9(10)V99.
+           05  FILLER          PIC X(1).
+           05  GL-DATE         PIC 9(8).
+           05  FILLER          PIC X(13).
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS      PIC XX.
            88  WS-FILE-OK      VALUE "00".
            88  WS-FILE-EOF     VALUE "10".
-       
-       01  WS-CALC-SUM         PIC 9(6).
+
+       01  WS-REPORT-STATUS    PIC XX.
+           88  WS-REPORT-OK    VALUE "00".
+
+       01  WS-REJECT-STATUS    PIC XX.
+           88  WS-REJECT-OK    VALUE "00".
+
+       01  WS-CHECKPOINT-STATUS PIC XX.
+           88  WS-CHECKPOINT-OK      VALUE "00".
+           88  WS-CHECKPOINT-NOFILE  VALUE "35".
+
+       01  WS-AUDIT-STATUS     PIC XX.
+           88  WS-AUDIT-OK     VALUE "00" "05".
+
+       01  WS-GL-STATUS        PIC XX.
+           88  WS-GL-OK        VALUE "00" "05".
+
+       01  WS-RECORD-SW        PIC X(1)  VALUE "Y".
+           88  WS-RECORD-VALID     VALUE "Y".
+           88  WS-RECORD-INVALID   VALUE "N".
+
+       01  WS-REJECT-REASON    PIC X(30).
+
+       01  WS-CALC-SUM         PIC S9(10).
+
+       01  WS-REPORT-COUNT     PIC 9(6)  VALUE ZERO.
+       01  WS-REPORT-TOTAL     PIC S9(10) VALUE ZERO.
+       01  WS-REJECT-COUNT     PIC 9(6)  VALUE ZERO.
+
+       01  WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 100.
+       01  WS-RECORD-NUMBER    PIC 9(6)  VALUE ZERO.
+       01  WS-HEADER-KEY       PIC X(6)  VALUE "000000".
+       01  WS-RESTART-KEY      PIC X(6)  VALUE "000000".
+       01  WS-CKP-QUOTIENT     PIC 9(6)  VALUE ZERO.
+       01  WS-CKP-REMAINDER    PIC 9(6)  VALUE ZERO.
+
+       01  WS-EXPECTED-COUNT   PIC 9(5)  VALUE ZERO.
+       01  WS-EXPECTED-HASH    PIC 9(16) VALUE ZERO.
+       01  WS-ACTUAL-HASH      PIC 9(16) VALUE ZERO.
+       01  WS-FRESH-RUN-SW     PIC X(1)  VALUE "Y".
+           88  WS-FRESH-RUN        VALUE "Y".
+           88  WS-RESUMED-RUN      VALUE "N".
+
+       01  WS-OLD-SUM          PIC S9(10).
+       01  WS-OLD-SUM-ED       PIC -(10)9.
+       01  WS-NEW-SUM-ED       PIC -(10)9.
+       01  WS-REPORT-TOTAL-ED  PIC -(10)9.
+
+       01  WS-RUN-DATE         PIC 9(8).
+       01  WS-RUN-TIME         PIC 9(8).
+       01  WS-RUN-ID.
+           05  WS-RUN-ID-DATE  PIC 9(8).
+           05  WS-RUN-ID-TIME  PIC 9(8).
        
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM 100-OPEN-FILE
            PERFORM 200-PROCESS-FILE
            PERFORM 300-CLOSE-FILE
+           PERFORM 400-PRINT-REPORT
            STOP RUN.
        
        100-OPEN-FILE.
@@ -46,27 +166,194 @@
            IF NOT WS-FILE-OK
                DISPLAY "ERROR OPENING FILE. STATUS: " WS-FILE-STATUS
                STOP RUN
+           END-IF
+           OPEN OUTPUT REJECT-FILE
+           IF NOT WS-REJECT-OK
+               DISPLAY "ERROR OPENING REJECT FILE. STATUS: "
+                   WS-REJECT-STATUS
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF NOT WS-AUDIT-OK
+               DISPLAY "ERROR OPENING AUDIT FILE. STATUS: "
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF
+           OPEN EXTEND GL-FILE
+           IF NOT WS-GL-OK
+               DISPLAY "ERROR OPENING GL FILE. STATUS: " WS-GL-STATUS
+               STOP RUN
+           END-IF
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           MOVE WS-RUN-DATE TO WS-RUN-ID-DATE
+           MOVE WS-RUN-TIME TO WS-RUN-ID-TIME
+           PERFORM 105-READ-CHECKPOINT
+           PERFORM 110-READ-HEADER
+           PERFORM 115-VALIDATE-FILE.
+
+       105-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE WS-HEADER-KEY TO WS-RESTART-KEY
+                   NOT AT END
+                       MOVE CKP-RECORD TO WS-RESTART-KEY
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-KEY NOT = WS-HEADER-KEY
+                   SET WS-RESUMED-RUN TO TRUE
+                   DISPLAY "RESTARTING AFTER TRANS ID: " WS-RESTART-KEY
+               END-IF
+           ELSE
+               IF NOT WS-CHECKPOINT-NOFILE
+                   DISPLAY "ERROR OPENING CHECKPOINT FILE. STATUS: "
+                       WS-CHECKPOINT-STATUS
+               END-IF
+               MOVE WS-HEADER-KEY TO WS-RESTART-KEY
            END-IF.
-       
+
+       110-READ-HEADER.
+           MOVE WS-HEADER-KEY TO IN-TRANS-ID
+           READ INPUT-FILE KEY IS IN-TRANS-ID
+               INVALID KEY
+                   DISPLAY "ERROR: HEADER CONTROL RECORD NOT FOUND"
+                   STOP RUN
+           END-READ
+           IF NOT HDR-IS-HEADER
+               DISPLAY "ERROR: RECORD AT HEADER KEY IS NOT A HEADER"
+               STOP RUN
+           END-IF
+           MOVE HDR-EXPECTED-CNT TO WS-EXPECTED-COUNT
+           MOVE HDR-HASH-TOTAL TO WS-EXPECTED-HASH
+           DISPLAY "HEADER EXPECTED COUNT: " WS-EXPECTED-COUNT
+           DISPLAY "HEADER EXPECTED HASH:  " WS-EXPECTED-HASH.
+
+       115-VALIDATE-FILE.
+           IF WS-FRESH-RUN
+               MOVE WS-HEADER-KEY TO IN-TRANS-ID
+               START INPUT-FILE KEY IS GREATER THAN IN-TRANS-ID
+                   INVALID KEY
+                       SET WS-FILE-EOF TO TRUE
+               END-START
+               IF NOT WS-FILE-EOF
+                   READ INPUT-FILE NEXT RECORD
+                       AT END
+                           SET WS-FILE-EOF TO TRUE
+                   END-READ
+               END-IF
+               PERFORM UNTIL WS-FILE-EOF
+                   ADD 1 TO WS-RECORD-NUMBER
+                   IF IN-NUM1 NUMERIC AND IN-NUM2 NUMERIC
+                       ADD IN-NUM1 IN-NUM2 TO WS-ACTUAL-HASH
+                   END-IF
+                   READ INPUT-FILE NEXT RECORD
+                       AT END
+                           SET WS-FILE-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               IF WS-RECORD-NUMBER NOT = WS-EXPECTED-COUNT
+                  OR WS-ACTUAL-HASH NOT = WS-EXPECTED-HASH
+                   DISPLAY "*** FILE OUT OF BALANCE - RUN ABORTED ***"
+                   DISPLAY "EXPECTED COUNT: " WS-EXPECTED-COUNT
+                       "  ACTUAL COUNT: " WS-RECORD-NUMBER
+                   DISPLAY "EXPECTED HASH:  " WS-EXPECTED-HASH
+                       "  ACTUAL HASH:  " WS-ACTUAL-HASH
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               MOVE ZERO TO WS-RECORD-NUMBER
+               MOVE ZERO TO WS-ACTUAL-HASH
+           END-IF.
+
        200-PROCESS-FILE.
-           READ INPUT-FILE
+           MOVE WS-RESTART-KEY TO IN-TRANS-ID
+           START INPUT-FILE KEY IS GREATER THAN IN-TRANS-ID
+               INVALID KEY
+                   DISPLAY "NO UNPROCESSED RECORDS ON OR AFTER KEY: "
+                       WS-RESTART-KEY
+                   GO TO 200-EXIT
+           END-START
+           READ INPUT-FILE NEXT RECORD
                AT END
-                   DISPLAY "ERROR: NO DATA IN FILE"
                    GO TO 200-EXIT
-               NOT AT END
-                   PERFORM 210-CALCULATE-SUM
+           END-READ
+           PERFORM UNTIL WS-FILE-EOF
+               ADD 1 TO WS-RECORD-NUMBER
+               PERFORM 205-VALIDATE-RECORD
+               IF WS-RECORD-VALID
+                   PERFORM 210-CALCULATE-RESULT
                    PERFORM 220-REWRITE-RECORD
-           END-READ.
+                   PERFORM 225-WRITE-CHECKPOINT
+               ELSE
+                   PERFORM 215-REJECT-RECORD
+               END-IF
+               READ INPUT-FILE NEXT RECORD
+                   AT END
+                       SET WS-FILE-EOF TO TRUE
+               END-READ
+           END-PERFORM.
        200-EXIT.
            EXIT.
-       
-       210-CALCULATE-SUM.
-           COMPUTE WS-CALC-SUM = IN-NUM1 + IN-NUM2
+
+       205-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF IN-NUM1 NOT NUMERIC
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE "IN-NUM1 NOT NUMERIC" TO WS-REJECT-REASON
+           ELSE
+               IF IN-NUM2 NOT NUMERIC
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE "IN-NUM2 NOT NUMERIC" TO WS-REJECT-REASON
+               ELSE
+                   ADD IN-NUM1 IN-NUM2 TO WS-ACTUAL-HASH
+                   IF NOT IN-TRANS-ADD AND NOT IN-TRANS-SUBTRACT
+                      AND NOT IN-TRANS-MULTIPLY AND NOT IN-TRANS-DIVIDE
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE "INVALID TRANS CODE" TO WS-REJECT-REASON
+                   ELSE
+                       IF IN-TRANS-DIVIDE AND IN-NUM2 = ZERO
+                           SET WS-RECORD-INVALID TO TRUE
+                           MOVE "DIVIDE BY ZERO" TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       210-CALCULATE-RESULT.
+           EVALUATE TRUE
+               WHEN IN-TRANS-ADD
+                   COMPUTE WS-CALC-SUM = IN-NUM1 + IN-NUM2
+               WHEN IN-TRANS-SUBTRACT
+                   COMPUTE WS-CALC-SUM = IN-NUM1 - IN-NUM2
+               WHEN IN-TRANS-MULTIPLY
+                   COMPUTE WS-CALC-SUM = IN-NUM1 * IN-NUM2
+               WHEN IN-TRANS-DIVIDE
+                   COMPUTE WS-CALC-SUM ROUNDED = IN-NUM1 / IN-NUM2
+           END-EVALUATE
+           ADD 1 TO WS-REPORT-COUNT
+           ADD WS-CALC-SUM TO WS-REPORT-TOTAL
+           DISPLAY "TRANS CODE: " IN-TRANS-CODE
            DISPLAY "NUM1: " IN-NUM1
            DISPLAY "NUM2: " IN-NUM2
-           DISPLAY "SUM:  " WS-CALC-SUM.
-       
+           DISPLAY "RESULT: " WS-CALC-SUM.
+
+       215-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES TO REJ-RECORD
+           STRING "RECORD: " DELIMITED BY SIZE
+                  INPUT-RECORD    DELIMITED BY SIZE
+                  "  REASON: "    DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+                  INTO REJ-RECORD
+           END-STRING
+           WRITE REJ-RECORD
+           DISPLAY "RECORD REJECTED: " WS-REJECT-REASON.
+
        220-REWRITE-RECORD.
+           MOVE IN-SUM TO WS-OLD-SUM
            MOVE WS-CALC-SUM TO IN-SUM
            REWRITE INPUT-RECORD
            IF NOT WS-FILE-OK
@@ -74,10 +361,156 @@
                    WS-FILE-STATUS
            ELSE
                DISPLAY "RECORD UPDATED SUCCESSFULLY"
+               PERFORM 227-WRITE-AUDIT
+               PERFORM 228-WRITE-GL
            END-IF.
-       
+
+       227-WRITE-AUDIT.
+           MOVE WS-OLD-SUM TO WS-OLD-SUM-ED
+           MOVE IN-SUM     TO WS-NEW-SUM-ED
+           MOVE SPACES TO AUD-RECORD
+           STRING "TRANS: "     DELIMITED BY SIZE
+                  IN-TRANS-ID   DELIMITED BY SIZE
+                  " NUM1: "     DELIMITED BY SIZE
+                  IN-NUM1       DELIMITED BY SIZE
+                  " NUM2: "     DELIMITED BY SIZE
+                  IN-NUM2       DELIMITED BY SIZE
+                  " OLD-SUM: "  DELIMITED BY SIZE
+                  WS-OLD-SUM-ED DELIMITED BY SIZE
+                  " NEW-SUM: "  DELIMITED BY SIZE
+                  WS-NEW-SUM-ED DELIMITED BY SIZE
+                  " RUN-ID: "   DELIMITED BY SIZE
+                  WS-RUN-ID     DELIMITED BY SIZE
+                  INTO AUD-RECORD
+           END-STRING
+           WRITE AUD-RECORD.
+
+       228-WRITE-GL.
+           MOVE SPACES TO GL-RECORD
+           MOVE IN-GL-ACCOUNT TO GL-ACCOUNT
+           MOVE IN-SUM TO GL-AMOUNT
+           MOVE WS-RUN-DATE TO GL-DATE
+           WRITE GL-RECORD
+           IF NOT WS-GL-OK
+               DISPLAY "ERROR WRITING GL RECORD. STATUS: " WS-GL-STATUS
+           END-IF.
+
+       225-WRITE-CHECKPOINT.
+           DIVIDE WS-RECORD-NUMBER BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKP-QUOTIENT
+               REMAINDER WS-CKP-REMAINDER
+           IF WS-CKP-REMAINDER = ZERO
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF NOT WS-CHECKPOINT-OK
+                   DISPLAY "ERROR OPENING CHECKPOINT FILE. STATUS: "
+                       WS-CHECKPOINT-STATUS
+               ELSE
+                   MOVE IN-TRANS-ID TO CKP-RECORD
+                   WRITE CKP-RECORD
+                   IF NOT WS-CHECKPOINT-OK
+                       DISPLAY "ERROR WRITING CHECKPOINT. STATUS: "
+                           WS-CHECKPOINT-STATUS
+                   ELSE
+                       DISPLAY "CHECKPOINT WRITTEN AT TRANS ID: "
+                           IN-TRANS-ID
+                   END-IF
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+
        300-CLOSE-FILE.
            CLOSE INPUT-FILE
            IF NOT WS-FILE-OK
                DISPLAY "ERROR CLOSING FILE. STATUS: " WS-FILE-STATUS
+           END-IF
+           CLOSE REJECT-FILE
+           IF NOT WS-REJECT-OK
+               DISPLAY "ERROR CLOSING REJECT FILE. STATUS: "
+                   WS-REJECT-STATUS
+           END-IF
+           CLOSE AUDIT-FILE
+           IF NOT WS-AUDIT-OK
+               DISPLAY "ERROR CLOSING AUDIT FILE. STATUS: "
+                   WS-AUDIT-STATUS
+           END-IF
+           CLOSE GL-FILE
+           IF NOT WS-GL-OK
+               DISPLAY "ERROR CLOSING GL FILE. STATUS: " WS-GL-STATUS
+           END-IF
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT WS-CHECKPOINT-OK
+               DISPLAY "ERROR OPENING CHECKPOINT FILE. STATUS: "
+                   WS-CHECKPOINT-STATUS
+           ELSE
+               MOVE WS-HEADER-KEY TO CKP-RECORD
+               WRITE CKP-RECORD
+               IF NOT WS-CHECKPOINT-OK
+                   DISPLAY "ERROR WRITING CHECKPOINT. STATUS: "
+                       WS-CHECKPOINT-STATUS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           PERFORM 310-BALANCE-CHECK.
+
+       310-BALANCE-CHECK.
+           IF WS-RESUMED-RUN
+               DISPLAY "BALANCE CHECK SKIPPED - RUN WAS RESTARTED"
+           ELSE
+               IF WS-RECORD-NUMBER = WS-EXPECTED-COUNT
+                  AND WS-ACTUAL-HASH = WS-EXPECTED-HASH
+                   DISPLAY "FILE IN BALANCE - COUNT: " WS-RECORD-NUMBER
+                       " HASH: " WS-ACTUAL-HASH
+               ELSE
+                   DISPLAY "*** FILE OUT OF BALANCE ***"
+                   DISPLAY "EXPECTED COUNT: " WS-EXPECTED-COUNT
+                       "  ACTUAL COUNT: " WS-RECORD-NUMBER
+                   DISPLAY "EXPECTED HASH:  " WS-EXPECTED-HASH
+                       "  ACTUAL HASH:  " WS-ACTUAL-HASH
+                   MOVE 16 TO RETURN-CODE
+               END-IF
            END-IF.
+
+       400-PRINT-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           IF NOT WS-REPORT-OK
+               DISPLAY "ERROR OPENING REPORT FILE. STATUS: "
+                   WS-REPORT-STATUS
+               GO TO 400-EXIT
+           END-IF
+
+           IF WS-RESUMED-RUN
+               MOVE SPACES TO RPT-RECORD
+               STRING "*** PARTIAL RUN - RESTARTED AFTER TRANS ID: "
+                          DELIMITED BY SIZE
+                      WS-RESTART-KEY DELIMITED BY SIZE
+                      " ***"         DELIMITED BY SIZE
+                      INTO RPT-RECORD
+               END-STRING
+               WRITE RPT-RECORD
+           END-IF
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "RECORDS PROCESSED: " DELIMITED BY SIZE
+                  WS-REPORT-COUNT     DELIMITED BY SIZE
+                  INTO RPT-RECORD
+           END-STRING
+           WRITE RPT-RECORD
+
+           MOVE WS-REPORT-TOTAL TO WS-REPORT-TOTAL-ED
+           MOVE SPACES TO RPT-RECORD
+           STRING "CONTROL TOTAL:      " DELIMITED BY SIZE
+                  WS-REPORT-TOTAL-ED  DELIMITED BY SIZE
+                  INTO RPT-RECORD
+           END-STRING
+           WRITE RPT-RECORD
+
+           MOVE SPACES TO RPT-RECORD
+           STRING "RECORDS REJECTED:   " DELIMITED BY SIZE
+                  WS-REJECT-COUNT     DELIMITED BY SIZE
+                  INTO RPT-RECORD
+           END-STRING
+           WRITE RPT-RECORD
+
+           CLOSE REPORT-FILE.
+       400-EXIT.
+           EXIT.
